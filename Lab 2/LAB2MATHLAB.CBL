@@ -2,31 +2,25 @@
        PROGRAM-ID.  Lab2MathLab.
        AUTHOR.  AUSTIN OGLETREE.
       ****************************************************************
-      *    THERE IS NO EXTERNAL INPUT FILE ONLY AN OUTPUT FILE
       *    THE PURPOSE OF THIS PROGRAM IS TO USE MATH VERBS AND THE
       *    COMPUTE STATEMENT TO SOLVE AN EQUATION.  YOU SHOULD GET
       *    THE SAME ANSWER FOR BOTH.
       *******
       * INPUTS
-      *    THERE IS NO INPUT FILE
-      *    THE INPUTS ARE HARD CODED IN WORKING STORAGE
-      *        A = 3
-      *        B = 6
-      *        C = 4
-      *        D = 2
-      *        E = 3
+      *    THE A/B/C/D/E VALUES AND A RUN-IDENTIFIER ARE READ FROM
+      *    THE MLAB-PARMS INPUT FILE IN 050-HOUSEKEEPING SO THAT
+      *    OPERATIONS CAN CHANGE THE DAY'S FIGURES BY DROPPING A NEW
+      *    PARAMETER FILE INSTEAD OF EDITING AND RECOMPILING THIS
+      *    PROGRAM.
       ********
       * OUTPUT 1
       *    SOLVE THE EQUATION IN THE INSTRUCTION USING MATH VERBS
       ********
       * OUTPUT 2
-      *    SOLVE THE EQUATION IN THE INSTRUCTION USING A 
+      *    SOLVE THE EQUATION IN THE INSTRUCTION USING A
       *    COMPUTE STATEMENT
       ********
       *  YOUR ANSWER FOR OUTPUT 1 AND OUTPUT 2 SHOULD MATCH EXACTLY
-      ********
-      *    REMEMBER TO MAKE THE REQUIRED CHANGES TO THIS PROGRAM 
-      *    SPECIFIED IN THE INSTRUCTIONS.
       ****************************************************************
        ENVIRONMENT DIVISION.
 
@@ -39,7 +33,38 @@
        FILE-CONTROL.
 
            SELECT MLAB-REPORT
-               ASSIGN TO PRINTER "MLAB-REPORT.TXT".
+               ASSIGN TO PRINTER "MLAB-REPORT.TXT"
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT MLAB-PARMS
+               ASSIGN TO DISK "MLAB-PARMS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARMS-STATUS.
+
+           SELECT MLAB-CHKPT
+               ASSIGN TO DISK "MLAB-CHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT MLAB-EXTRACT
+               ASSIGN TO DISK "MLAB-EXTRACT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT MLAB-RUNSEQ
+               ASSIGN TO DISK "MLAB-RUNSEQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNSEQ-STATUS.
+
+           SELECT MLAB-XFER
+               ASSIGN TO DISK "MLAB-XFER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XFER-STATUS.
+
+           SELECT MLAB-CONTROL
+               ASSIGN TO DISK "MLAB-CONTROL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -47,30 +72,174 @@
        FD  MLAB-REPORT
            RECORD CONTAINS 80 CHARACTERS.
        01  REPORT-RECORD       PIC X(80).
+      *
+       FD  MLAB-PARMS
+           RECORD CONTAINS 18 CHARACTERS.
+       01  PARM-RECORD.
+           05  PARM-RUN-ID         PIC X(8).
+           05  PARM-A              PIC S9 SIGN LEADING SEPARATE.
+           05  PARM-B              PIC S9 SIGN LEADING SEPARATE.
+           05  PARM-C              PIC S9 SIGN LEADING SEPARATE.
+           05  PARM-D              PIC S9 SIGN LEADING SEPARATE.
+           05  PARM-E              PIC S9 SIGN LEADING SEPARATE.
+      *
+       FD  MLAB-CHKPT
+           RECORD CONTAINS 20 CHARACTERS.
+       01  CHKPT-RECORD.
+           05  CHKPT-COUNT             PIC 9(5).
+      *    THE CONTROL-TOTAL COUNTERS AS OF THIS CHECKPOINT, SO A
+      *    RESTART CAN REBUILD THE WHOLE RUN'S TRAILER INSTEAD OF
+      *    ONLY COUNTING THE RECORDS ITS OWN TAIL REPROCESSED
+           05  CHKPT-RECORDS-PROCESSED PIC 9(5).
+           05  CHKPT-MISMATCH-COUNT    PIC 9(5).
+           05  CHKPT-EXCEPTION-COUNT   PIC 9(5).
+      *
+       FD  MLAB-EXTRACT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CSV-RECORD          PIC X(80).
+      *
+       FD  MLAB-RUNSEQ
+           RECORD CONTAINS 5 CHARACTERS.
+       01  RUNSEQ-RECORD.
+           05  RUNSEQ-COUNT        PIC 9(5).
+      *
+      *    FIXED-FORMAT EXTRACT FOR A DOWNSTREAM PROGRAM TO READ --
+      *    RUN-ID, THE FIVE INPUT VALUES, BOTH ANSWERS, AND AN
+      *    'O'/'E' STATUS SO A CONSUMER CAN TELL A RUN-ID THAT NEVER
+      *    APPEARED IN TODAY'S BATCH APART FROM ONE THAT HIT A
+      *    DIVIDE-BY-ZERO OR ANSWER-OVERFLOW EXCEPTION
+       FD  MLAB-XFER
+           RECORD CONTAINS 31 CHARACTERS.
+       01  XFER-RECORD.
+           05  XFER-RUN-ID         PIC X(8).
+           05  XFER-A              PIC S9 SIGN LEADING SEPARATE.
+           05  XFER-B              PIC S9 SIGN LEADING SEPARATE.
+           05  XFER-C              PIC S9 SIGN LEADING SEPARATE.
+           05  XFER-D              PIC S9 SIGN LEADING SEPARATE.
+           05  XFER-E              PIC S9 SIGN LEADING SEPARATE.
+           05  XFER-ANS-VERBS      PIC S99V999 SIGN LEADING SEPARATE.
+           05  XFER-ANS-COMPUTE    PIC S99V999 SIGN LEADING SEPARATE.
+           05  XFER-STATUS         PIC X.
+               88  XFER-STATUS-OK          VALUE 'O'.
+               88  XFER-STATUS-EXCEPTION   VALUE 'E'.
+      *
+      *    OPTIONAL RUN-TIME SWITCH FILE -- SAME "DROP A FILE INSTEAD
+      *    OF RECOMPILING" CONVENTION AS MLAB-PARMS, SO OPERATIONS CAN
+      *    TURN CSV/AUDIT OUTPUT OFF WITHOUT TOUCHING SOURCE.  MISSING
+      *    FILE OR A BLANK FLAG LEAVES THE COMPILED-IN DEFAULT (BOTH
+      *    ON) UNCHANGED.
+       FD  MLAB-CONTROL
+           RECORD CONTAINS 2 CHARACTERS.
+       01  CONTROL-RECORD.
+           05  CONTROL-CSV-FLAG    PIC X.
+           05  CONTROL-AUDIT-FLAG  PIC X.
       *
        WORKING-STORAGE SECTION.
       *
+       01  WS-FILE-STATUSES.
+           05  WS-PARMS-STATUS     PIC XX      VALUE SPACES.
+               88  WS-PARMS-OK             VALUE '00'.
+               88  WS-PARMS-EOF            VALUE '10'.
+           05  WS-CHKPT-STATUS     PIC XX      VALUE SPACES.
+               88  WS-CHKPT-OK             VALUE '00'.
+               88  WS-CHKPT-NOT-FOUND      VALUE '35'.
+           05  WS-REPORT-STATUS    PIC XX      VALUE SPACES.
+               88  WS-REPORT-OK            VALUE '00'.
+               88  WS-REPORT-NOT-FOUND     VALUE '35'.
+           05  WS-EXTRACT-STATUS   PIC XX      VALUE SPACES.
+               88  WS-EXTRACT-OK           VALUE '00'.
+               88  WS-EXTRACT-NOT-FOUND    VALUE '35'.
+           05  WS-RUNSEQ-STATUS    PIC XX      VALUE SPACES.
+           05  WS-XFER-STATUS      PIC XX      VALUE SPACES.
+               88  WS-XFER-OK              VALUE '00'.
+               88  WS-XFER-NOT-FOUND       VALUE '35'.
+           05  WS-CONTROL-STATUS   PIC XX      VALUE SPACES.
+               88  WS-CONTROL-OK           VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH       PIC X       VALUE 'N'.
+               88  WS-END-OF-PARMS         VALUE 'Y'.
+           05  WS-CSV-OUTPUT-SWITCH PIC X     VALUE 'Y'.
+               88  CSV-OUTPUT-REQUESTED    VALUE 'Y'.
+           05  WS-AUDIT-SWITCH     PIC X       VALUE 'Y'.
+               88  AUDIT-REQUESTED         VALUE 'Y'.
+           05  WS-RESTART-FILES-SWITCH PIC X   VALUE 'Y'.
+               88  WS-RESTART-FILES-OK     VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-PROCESSED PIC 9(5)   VALUE 0.
+           05  WS-MISMATCH-COUNT    PIC 9(5)   VALUE 0.
+           05  WS-EXCEPTION-COUNT   PIC 9(5)   VALUE 0.
+
+       01  WS-VALIDATION.
+           05  WS-VALID-SWITCH     PIC X       VALUE 'Y'.
+               88  WS-DIVISORS-VALID       VALUE 'Y'.
+           05  WS-CD-PRODUCT       PIC S9(2)   VALUE 0.
+           05  WS-DA-SUM           PIC S9(2)   VALUE 0.
+           05  WS-OVERFLOW-SWITCH  PIC X       VALUE 'N'.
+               88  WS-ANSWER-OVERFLOW      VALUE 'Y'.
+
+       01  WS-RESTART-CONTROL.
+           05  WS-CHKPT-FILE-NAME    PIC X(14) VALUE 'MLAB-CHKPT.DAT'.
+           05  WS-CHKPT-INTERVAL     PIC 9(3)  VALUE 5.
+           05  WS-RESTART-SKIP-COUNT PIC 9(5)  VALUE 0.
+           05  WS-RECORDS-READ-TOTAL PIC 9(5)  VALUE 0.
+           05  WS-DELETE-RETURN-CODE PIC S9(9) COMP-5.
+
+       01  WS-RUN-SEQUENCE         PIC 9(5)    VALUE 0.
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE         PIC 9(8).
+           05  WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE.
+               10  WS-CD-YYYY          PIC 9(4).
+               10  WS-CD-MM            PIC 9(2).
+               10  WS-CD-DD            PIC 9(2).
+           05  WS-CURRENT-TIME         PIC 9(8).
+           05  WS-CURRENT-TIME-R REDEFINES WS-CURRENT-TIME.
+               10  WS-CT-HH            PIC 9(2).
+               10  WS-CT-MM            PIC 9(2).
+               10  WS-CT-SS            PIC 9(2).
+               10  WS-CT-HH100         PIC 9(2).
+
        01  TEMP-STORAGE.
            05  ANS             PIC S99V999 VALUE +0.
+           05  ANS-VERBS       PIC S99V999 VALUE +0.
+           05  ANS-COMPUTE     PIC S99V999 VALUE +0.
+           05  ANS-DELTA       PIC S99V999 VALUE +0.
+           05  ANS-VERBS-ROUNDED   PIC S99V999 VALUE +0.
+           05  ANS-COMPUTE-ROUNDED PIC S99V999 VALUE +0.
 
-      *    ADD ANY TEMPORAY FIELDS YOU NEED AS AN 05 UNDER TEMP-STORAGE
-      *    YOU WILL NEED TO RETAIN YOUR ORIGINAL VALUES
-      *    MAKE SURE IT IS THE SAME SIZE AS ANS.
+      *    ANS-VERBS AND ANS-COMPUTE RETAIN THE ORIGINAL ANSWER FROM
+      *    EACH METHOD SO 250-COMPARE-ANSWERS CAN CHECK THEM AFTER
+      *    ANS IS RESET AND REUSED BY THE SECOND METHOD.
 
        01  VARIABLE-VALUE.
-           05  A               PIC S9      VALUE +3.
-           05  B               PIC S9      VALUE +6.
-           05  C               PIC S9      VALUE +4.
-           05  D               PIC S9      VALUE +2.
-           05  E               PIC S9      VALUE +3.
-           05  CAL1            PIC S9      VALUE  0.
-           05  CAL2            PIC S9      VALUE  0.
-           05  CAL3            PIC S9      VALUE  0.
-           05  CAL4            PIC S9V9(3) VALUE  0.
-           05  CAL5            PIC S9V9(3) VALUE  0.
-           05  CAL6            PIC S9V9(3) VALUE  0.
-           
-
+           05  A               PIC S9      VALUE +0.
+           05  B               PIC S9      VALUE +0.
+           05  C               PIC S9      VALUE +0.
+           05  D               PIC S9      VALUE +0.
+           05  E               PIC S9      VALUE +0.
+      *    A THROUGH E ARE EACH A SINGLE SIGNED DIGIT (-9..9) READ
+      *    FROM THE PARAMETER FILE, SO CAL1/CAL6 (A-B, D+A) CAN RUN
+      *    TO +-18, CAL3 (C*D) TO +-81, AND CAL2 (CAL1*E) TO +-162 --
+      *    THESE FIELDS ARE SIZED TO CARRY THOSE RANGES WITHOUT
+      *    TRUNCATING, SINCE A TRUNCATED CAL3/CAL6 DIVISOR PRODUCES A
+      *    WRONG MATH-VERBS ANSWER THAT FALSELY MISMATCHES THE
+      *    COMPUTE-STATEMENT ANSWER IN 250-COMPARE-ANSWERS
+           05  CAL1            PIC S9(2)      VALUE  0.
+           05  CAL2            PIC S9(3)      VALUE  0.
+           05  CAL3            PIC S9(2)      VALUE  0.
+           05  CAL4            PIC S9(3)V9(3) VALUE  0.
+           05  CAL5            PIC S9(3)V9(3) VALUE  0.
+           05  CAL6            PIC S9(2)      VALUE  0.
+           05  CAL1R           PIC S9(2)      VALUE  0.
+           05  CAL2R           PIC S9(3)      VALUE  0.
+           05  CAL3R           PIC S9(2)      VALUE  0.
+           05  CAL4R           PIC S9(3)V9(3) VALUE  0.
+           05  CAL5R           PIC S9(3)V9(3) VALUE  0.
+           05  CAL6R           PIC S9(2)      VALUE  0.
+
+       01  CURRENT-RUN-ID          PIC X(8)    VALUE SPACES.
       *
        01  REPORT-FIELDS.
            05  PROPER-SPACING  PIC 9      VALUE 1.
@@ -81,28 +250,361 @@
            05                  PIC X(18)   VALUE SPACE.
            05                  PIC X(15)   VALUE
                                    'MATH LAB REPORT'.
+           05                  PIC X(3)    VALUE SPACE.
+           05  HL-RUN-DATE     PIC X(10).
+           05                  PIC X(1)    VALUE SPACE.
+           05  HL-RUN-TIME     PIC X(8).
+           05                  PIC X(1)    VALUE SPACE.
+           05                  PIC X(4)    VALUE 'RUN='.
+           05  HL-RUN-SEQ      PIC 9(5).
 
 
        01  DETAIL-LINE.
            05                  PIC X(10)    VALUE ' '.
            05  DL-MESSAGE      PIC X(22).
            05  DL-ANS          PIC 99.999-.
-      
+
+       01  TRAILER-HEADING-LINE.
+           05                  PIC X(18)   VALUE SPACE.
+           05                  PIC X(24)   VALUE
+                                   'CONTROL TOTAL TRAILER'.
+
+       01  TRAILER-LINE.
+           05                  PIC X(10)    VALUE ' '.
+           05  TR-MESSAGE      PIC X(22).
+           05  TR-COUNT        PIC ZZZZ9.
+
+       01  CSV-HEADER-LINE     PIC X(80)   VALUE
+               'RUN-ID,MESSAGE,ANSWER'.
+
+       01  AUDIT-LINE.
+           05                  PIC X(10)    VALUE ' '.
+           05  AU-MESSAGE      PIC X(22).
+           05  AU-TRUNC        PIC 99.999-.
+           05                  PIC X(3)     VALUE ' / '.
+           05  AU-ROUNDED      PIC 99.999-.
+
+       01  EXCEPTION-LINE.
+           05                  PIC X(10)    VALUE ' '.
+           05                  PIC X(20)    VALUE
+                                   'EXCEPTION RUN-ID = '.
+           05  EX-RUN-ID       PIC X(8).
+           05                  PIC X(1)     VALUE SPACE.
+           05  EX-REASON       PIC X(20).
+
        PROCEDURE DIVISION.
       *
        000-CONTROL-MODULE.
            PERFORM 050-HOUSEKEEPING
-           PERFORM 100-CALCULATE-VERBS
-           PERFORM 200-COMPUTE
+           PERFORM 080-PROCESS-PARM-RECORD
+               UNTIL WS-END-OF-PARMS
+           PERFORM 900-WRITE-TRAILER
            PERFORM 999-FINAL-ROUTINE
        .
 
        050-HOUSEKEEPING.
-           OPEN OUTPUT MLAB-REPORT
+           OPEN INPUT MLAB-PARMS
+           IF NOT WS-PARMS-OK
+      *        NOTHING TO PROCESS IF THE PARAMETER FILE ITSELF NEVER
+      *        OPENED -- FAIL THE JOB WITH A RETURN CODE INSTEAD OF
+      *        LETTING 060-READ-PARM-RECORD ABEND ON AN UNOPENED FILE
+               DISPLAY 'MLAB-PARMS.TXT COULD NOT BE OPENED, STATUS = '
+                   WS-PARMS-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM 052-READ-CONTROL-FILE
+           PERFORM 055-RESTART-CHECK
+           MOVE 'Y' TO WS-RESTART-FILES-SWITCH
+
+           IF WS-RESTART-SKIP-COUNT > 0
+               PERFORM 056-OPEN-RESTART-FILES
+           END-IF
+
+           IF WS-RESTART-SKIP-COUNT = 0 OR NOT WS-RESTART-FILES-OK
+               PERFORM 059-OPEN-FRESH-FILES
+           END-IF
+
+           PERFORM 060-READ-PARM-RECORD
+       .
+
+       052-READ-CONTROL-FILE.
+      *    OPTIONAL CONTROL FILE SO OPERATIONS CAN TURN CSV/AUDIT
+      *    OUTPUT ON OR OFF AT RUN TIME WITHOUT EDITING AND
+      *    RECOMPILING THIS PROGRAM.  IF THE FILE IS MISSING OR A
+      *    FLAG IS BLANK, THE COMPILED-IN DEFAULT (BOTH ON) IS LEFT
+      *    UNCHANGED
+
+           OPEN INPUT MLAB-CONTROL
+           IF WS-CONTROL-OK
+               READ MLAB-CONTROL
+                   NOT AT END
+                       IF CONTROL-CSV-FLAG NOT = SPACE
+                           MOVE CONTROL-CSV-FLAG TO WS-CSV-OUTPUT-SWITCH
+                       END-IF
+                       IF CONTROL-AUDIT-FLAG NOT = SPACE
+                           MOVE CONTROL-AUDIT-FLAG TO WS-AUDIT-SWITCH
+                       END-IF
+               END-READ
+               CLOSE MLAB-CONTROL
+           END-IF
+       .
+
+       056-OPEN-RESTART-FILES.
+      *    APPEND TO THE REPORT/EXTRACT/XFER FILES LEFT BY THE RUN
+      *    THIS ONE IS RESTARTING.  IF ANY OF THE THREE IS MISSING,
+      *    THE PRIOR RUN'S OUTPUT HISTORY CANNOT BE CONTINUED, SO
+      *    FALL BACK TO A FRESH FULL RUN INSTEAD OF ABENDING ON
+      *    OPEN EXTEND
+
+           OPEN EXTEND MLAB-REPORT
+           IF NOT WS-REPORT-OK
+               MOVE 'N' TO WS-RESTART-FILES-SWITCH
+           ELSE
+               IF CSV-OUTPUT-REQUESTED
+                   OPEN EXTEND MLAB-EXTRACT
+                   IF NOT WS-EXTRACT-OK
+                       MOVE 'N' TO WS-RESTART-FILES-SWITCH
+                       CLOSE MLAB-REPORT
+                   END-IF
+               END-IF
+
+               IF WS-RESTART-FILES-OK
+                   OPEN EXTEND MLAB-XFER
+                   IF NOT WS-XFER-OK
+                       MOVE 'N' TO WS-RESTART-FILES-SWITCH
+                       CLOSE MLAB-REPORT
+                       IF CSV-OUTPUT-REQUESTED
+                           CLOSE MLAB-EXTRACT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+       .
 
+       059-OPEN-FRESH-FILES.
+           IF NOT WS-RESTART-FILES-OK
+      *        A RESTART OUTPUT FILE WAS MISSING -- THE PRIOR RUN'S
+      *        REPORT/EXTRACT/XFER HISTORY IS UNRECOVERABLE, SO START
+      *        THE WHOLE BATCH OVER FROM RECORD ONE
+               DISPLAY
+                   'RESTART OUTPUT FILE MISSING, STARTING FRESH RUN'
+               MOVE 0 TO WS-RESTART-SKIP-COUNT
+               MOVE 0 TO WS-RECORDS-PROCESSED
+               MOVE 0 TO WS-MISMATCH-COUNT
+               MOVE 0 TO WS-EXCEPTION-COUNT
+           END-IF
+
+           OPEN OUTPUT MLAB-REPORT
+           IF NOT WS-REPORT-OK
+      *        NOTHING CAN BE REPORTED IF THE PRINTER FILE ITSELF
+      *        NEVER OPENED -- FAIL THE JOB INSTEAD OF WRITING TO AN
+      *        UNOPENED FILE AND FINISHING WITH A FALSE RETURN-CODE 0
+               DISPLAY 'MLAB-REPORT.TXT COULD NOT BE OPENED, STATUS = '
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM 057-STAMP-HEADING
            WRITE REPORT-RECORD FROM HEADING-LINE
                AFTER ADVANCING PAGE
            MOVE 3 TO PROPER-SPACING
+
+           IF CSV-OUTPUT-REQUESTED
+               OPEN OUTPUT MLAB-EXTRACT
+               IF NOT WS-EXTRACT-OK
+                   DISPLAY
+                       'MLAB-EXTRACT.CSV COULD NOT BE OPENED, STATUS = '
+                       WS-EXTRACT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               MOVE CSV-HEADER-LINE TO CSV-RECORD
+               WRITE CSV-RECORD
+           END-IF
+
+           OPEN OUTPUT MLAB-XFER
+           IF NOT WS-XFER-OK
+               DISPLAY 'MLAB-XFER.DAT COULD NOT BE OPENED, STATUS = '
+                   WS-XFER-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+       .
+
+       055-RESTART-CHECK.
+      *    PICK UP A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT
+      *    REACH 999-FINAL-ROUTINE SO ALREADY-POSTED RECORDS ARE NOT
+      *    REPROCESSED
+
+           MOVE 0 TO WS-RESTART-SKIP-COUNT
+           OPEN INPUT MLAB-CHKPT
+           IF WS-CHKPT-OK
+               READ MLAB-CHKPT
+                   NOT AT END
+                       MOVE CHKPT-COUNT TO WS-RESTART-SKIP-COUNT
+                       MOVE CHKPT-RECORDS-PROCESSED
+                           TO WS-RECORDS-PROCESSED
+                       MOVE CHKPT-MISMATCH-COUNT
+                           TO WS-MISMATCH-COUNT
+                       MOVE CHKPT-EXCEPTION-COUNT
+                           TO WS-EXCEPTION-COUNT
+               END-READ
+               CLOSE MLAB-CHKPT
+           END-IF
+       .
+
+       057-STAMP-HEADING.
+      *    STAMP RUN DATE, TIME AND SEQUENCE NUMBER ON THE HEADING SO
+      *    A REPORT CAN BE IDENTIFIED WITHOUT RELYING ON THE
+      *    FILE-SYSTEM TIMESTAMP
+
+           PERFORM 058-GET-RUN-SEQUENCE
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           STRING WS-CD-MM   DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-CD-DD   DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-CD-YYYY DELIMITED BY SIZE
+               INTO HL-RUN-DATE
+           END-STRING
+
+           STRING WS-CT-HH   DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-CT-MM   DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-CT-SS   DELIMITED BY SIZE
+               INTO HL-RUN-TIME
+           END-STRING
+
+           MOVE WS-RUN-SEQUENCE TO HL-RUN-SEQ
+       .
+
+       058-GET-RUN-SEQUENCE.
+      *    PERSIST AN INCREMENTING RUN NUMBER ACROSS INVOCATIONS
+
+           MOVE 0 TO WS-RUN-SEQUENCE
+           OPEN INPUT MLAB-RUNSEQ
+           IF WS-RUNSEQ-STATUS = '00'
+               READ MLAB-RUNSEQ
+                   NOT AT END
+                       MOVE RUNSEQ-COUNT TO WS-RUN-SEQUENCE
+               END-READ
+               CLOSE MLAB-RUNSEQ
+           END-IF
+
+           ADD 1 TO WS-RUN-SEQUENCE
+           OPEN OUTPUT MLAB-RUNSEQ
+           IF WS-RUNSEQ-STATUS = '00'
+               MOVE WS-RUN-SEQUENCE TO RUNSEQ-COUNT
+               WRITE RUNSEQ-RECORD
+               CLOSE MLAB-RUNSEQ
+           ELSE
+      *        THE RUN STILL HAS A SEQUENCE NUMBER FOR THIS HEADING --
+      *        IT JUST WON'T PERSIST FOR THE NEXT INVOCATION, SO WARN
+      *        RATHER THAN ABORT A RUN THAT IS OTHERWISE FINE
+               DISPLAY 'WARNING: COULD NOT WRITE RUNSEQ, STATUS = '
+                   WS-RUNSEQ-STATUS
+           END-IF
+       .
+
+       060-READ-PARM-RECORD.
+           READ MLAB-PARMS
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   MOVE PARM-RUN-ID TO CURRENT-RUN-ID
+                   MOVE PARM-A TO A
+                   MOVE PARM-B TO B
+                   MOVE PARM-C TO C
+                   MOVE PARM-D TO D
+                   MOVE PARM-E TO E
+           END-READ
+       .
+
+       080-PROCESS-PARM-RECORD.
+           ADD 1 TO WS-RECORDS-READ-TOTAL
+
+           IF WS-RECORDS-READ-TOTAL <= WS-RESTART-SKIP-COUNT
+      *        ALREADY POSTED ON THE RUN THIS ONE IS RESTARTING --
+      *        SKIP IT WITHOUT RECALCULATING OR REWRITING ITS LINES
+               CONTINUE
+           ELSE
+               PERFORM 075-VALIDATE-DIVISORS
+
+               IF WS-DIVISORS-VALID
+                   PERFORM 100-CALCULATE-VERBS
+                   PERFORM 200-COMPUTE
+
+                   IF WS-ANSWER-OVERFLOW
+                       PERFORM 352-WRITE-OVERFLOW-LINE
+                       ADD 1 TO WS-EXCEPTION-COUNT
+                   ELSE
+                       PERFORM 250-COMPARE-ANSWERS
+
+                       ADD 1 TO WS-RECORDS-PROCESSED
+                       IF ANS-DELTA NOT = 0
+                           ADD 1 TO WS-MISMATCH-COUNT
+                       END-IF
+
+                       IF AUDIT-REQUESTED
+                           PERFORM 275-AUDIT-ROUNDED
+                       END-IF
+
+                       PERFORM 450-WRITE-XFER-RECORD
+                   END-IF
+               ELSE
+                   PERFORM 350-WRITE-EXCEPTION-LINE
+                   ADD 1 TO WS-EXCEPTION-COUNT
+               END-IF
+
+               PERFORM 500-WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM 060-READ-PARM-RECORD
+       .
+
+       075-VALIDATE-DIVISORS.
+      *    CATCH A ZERO DIVISOR BEFORE 100-CALCULATE-VERBS AND
+      *    200-COMPUTE DIVIDE BY C*D AND D+A, SO A BAD PARAMETER
+      *    RECORD FLAGS AN EXCEPTION INSTEAD OF ABENDING THE BATCH
+
+           MOVE 'Y' TO WS-VALID-SWITCH
+           MOVE 'N' TO WS-OVERFLOW-SWITCH
+           MULTIPLY C BY D GIVING WS-CD-PRODUCT
+           ADD D TO A GIVING WS-DA-SUM
+
+           IF WS-CD-PRODUCT = 0 OR WS-DA-SUM = 0
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF
+       .
+
+       500-WRITE-CHECKPOINT.
+      *    CHECKPOINT EVERY WS-CHKPT-INTERVAL RECORDS SO A RESTART
+      *    ONLY HAS TO REDO A SMALL TAIL OF THE BATCH, NOT RECORD ONE
+
+           IF FUNCTION MOD(WS-RECORDS-READ-TOTAL, WS-CHKPT-INTERVAL) = 0
+               OPEN OUTPUT MLAB-CHKPT
+               IF WS-CHKPT-OK
+                   MOVE WS-RECORDS-READ-TOTAL TO CHKPT-COUNT
+                   MOVE WS-RECORDS-PROCESSED TO CHKPT-RECORDS-PROCESSED
+                   MOVE WS-MISMATCH-COUNT TO CHKPT-MISMATCH-COUNT
+                   MOVE WS-EXCEPTION-COUNT TO CHKPT-EXCEPTION-COUNT
+                   WRITE CHKPT-RECORD
+                   CLOSE MLAB-CHKPT
+               ELSE
+      *            A MISSED CHECKPOINT ONLY WIDENS THE TAIL A RESTART
+      *            WOULD HAVE TO REDO -- WARN RATHER THAN ABORT A RUN
+      *            THAT IS OTHERWISE PROCESSING FINE
+                   DISPLAY 'WARNING: COULD NOT WRITE CHECKPOINT, RC = '
+                       WS-CHKPT-STATUS
+               END-IF
+           END-IF
        .
 
        100-CALCULATE-VERBS.
@@ -113,7 +615,7 @@
       *    YOU WILL NEED TEMPORARY VARIBLES
 
 
-           
+
            SUBTRACT B FROM A GIVING CAL1
            MULTIPLY CAL1 BY E GIVING CAL2
            MULTIPLY C BY D GIVING CAL3
@@ -121,22 +623,23 @@
            ADD CAL4 TO E GIVING CAL5
            ADD D TO A GIVING CAL6
            DIVIDE CAL6 INTO CAL5 GIVING ANS
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-OVERFLOW-SWITCH
+           END-DIVIDE
 
-           
+           IF NOT WS-ANSWER-OVERFLOW
+               MOVE 'ANS MATH VERBS =      ' TO DL-MESSAGE
+               MOVE ANS TO DL-ANS
+               MOVE ANS TO ANS-VERBS
 
+               MOVE DETAIL-LINE TO REPORT-RECORD
+               PERFORM 300-WRITE-A-LINE
+               PERFORM 400-WRITE-CSV-LINE
 
+               MOVE 0 TO ANS
+               MOVE 2 TO PROPER-SPACING
+           END-IF
 
-
-
-           MOVE 'ANS MATH VERBS =      ' TO DL-MESSAGE
-           MOVE ANS TO DL-ANS
-
-           MOVE DETAIL-LINE TO REPORT-RECORD
-           PERFORM 300-WRITE-A-LINE
-
-           MOVE 0 TO ANS
-           MOVE 2 TO PROPER-SPACING
-        
        .
 
        200-COMPUTE.
@@ -144,15 +647,67 @@
       *    FOLLOW THIS COMMENT WITH YOUR SINGLE COMPUTE STATEMENT
 
            COMPUTE ANS = (E + (E * (A - B))/(C*D))/(D+A)
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-OVERFLOW-SWITCH
+           END-COMPUTE
+
+           IF NOT WS-ANSWER-OVERFLOW
+               MOVE 'ANS COMPUTED =        ' TO DL-MESSAGE
+               MOVE ANS TO DL-ANS
+               MOVE ANS TO ANS-COMPUTE
+
+               MOVE DETAIL-LINE TO REPORT-RECORD
+               PERFORM 300-WRITE-A-LINE
+               PERFORM 400-WRITE-CSV-LINE
+           END-IF
+       .
 
+       250-COMPARE-ANSWERS.
+      *    COMPARE THE TWO INDEPENDENTLY-DERIVED ANSWERS AND FLAG
+      *    ANY DIVERGENCE INSTEAD OF ASSUMING THEY ALWAYS MATCH
 
+           SUBTRACT ANS-COMPUTE FROM ANS-VERBS GIVING ANS-DELTA
 
+           IF ANS-DELTA = 0
+               MOVE 'RESULT: MATCH         ' TO DL-MESSAGE
+           ELSE
+               MOVE 'RESULT: **MISMATCH**  ' TO DL-MESSAGE
+           END-IF
 
-           MOVE 'ANS COMPUTED =        ' TO DL-MESSAGE
-           MOVE ANS TO DL-ANS
+           MOVE ANS-DELTA TO DL-ANS
 
            MOVE DETAIL-LINE TO REPORT-RECORD
            PERFORM 300-WRITE-A-LINE
+           PERFORM 400-WRITE-CSV-LINE
+       .
+
+       275-AUDIT-ROUNDED.
+      *    RE-RUN BOTH CALCULATION PATHS WITH ROUNDED ON EVERY
+      *    VERB/COMPUTE TO SHOW HOW MUCH THE TRUNCATION-HEAVY DESIGN
+      *    IS COSTING US IN PRECISION
+
+           SUBTRACT B FROM A GIVING CAL1R ROUNDED
+           MULTIPLY CAL1R BY E GIVING CAL2R ROUNDED
+           MULTIPLY C BY D GIVING CAL3R ROUNDED
+           DIVIDE CAL3R INTO CAL2R GIVING CAL4R ROUNDED
+           ADD CAL4R TO E GIVING CAL5R ROUNDED
+           ADD D TO A GIVING CAL6R ROUNDED
+           DIVIDE CAL6R INTO CAL5R GIVING ANS-VERBS-ROUNDED ROUNDED
+
+           COMPUTE ANS-COMPUTE-ROUNDED ROUNDED =
+               (E + (E * (A - B))/(C*D))/(D+A)
+
+           MOVE 'VERBS   TRUNC/ROUNDED ' TO AU-MESSAGE
+           MOVE ANS-VERBS TO AU-TRUNC
+           MOVE ANS-VERBS-ROUNDED TO AU-ROUNDED
+           MOVE AUDIT-LINE TO REPORT-RECORD
+           PERFORM 300-WRITE-A-LINE
+
+           MOVE 'COMPUTE TRUNC/ROUNDED ' TO AU-MESSAGE
+           MOVE ANS-COMPUTE TO AU-TRUNC
+           MOVE ANS-COMPUTE-ROUNDED TO AU-ROUNDED
+           MOVE AUDIT-LINE TO REPORT-RECORD
+           PERFORM 300-WRITE-A-LINE
        .
 
        300-WRITE-A-LINE.
@@ -161,7 +716,179 @@
                AFTER ADVANCING PROPER-SPACING
        .
 
+       400-WRITE-CSV-LINE.
+      *    MIRROR THE SAME DL-MESSAGE/DL-ANS VALUES JUST WRITTEN TO
+      *    THE PRINTER REPORT OUT TO A COMMA-DELIMITED EXTRACT FILE
+
+           IF CSV-OUTPUT-REQUESTED
+               MOVE SPACES TO CSV-RECORD
+               STRING FUNCTION TRIM(CURRENT-RUN-ID) DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      FUNCTION TRIM(DL-MESSAGE) DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      FUNCTION TRIM(DL-ANS) DELIMITED BY SIZE
+                   INTO CSV-RECORD
+               END-STRING
+               WRITE CSV-RECORD
+           END-IF
+       .
+
+       450-WRITE-XFER-RECORD.
+      *    FIXED-FORMAT RECORD FOR A DOWNSTREAM PROGRAM TO CONSUME
+      *    DIRECTLY, SEPARATE FROM THE HUMAN-READABLE REPORT AND THE
+      *    CSV CONVENIENCE EXTRACT
+
+           MOVE CURRENT-RUN-ID TO XFER-RUN-ID
+           MOVE A TO XFER-A
+           MOVE B TO XFER-B
+           MOVE C TO XFER-C
+           MOVE D TO XFER-D
+           MOVE E TO XFER-E
+           MOVE ANS-VERBS TO XFER-ANS-VERBS
+           MOVE ANS-COMPUTE TO XFER-ANS-COMPUTE
+           MOVE 'O' TO XFER-STATUS
+
+           WRITE XFER-RECORD
+       .
+
+       350-WRITE-EXCEPTION-LINE.
+      *    NAME THE BAD RECORD ON THE REPORT INSTEAD OF LETTING THE
+      *    DIVIDE ABEND TAKE DOWN THE WHOLE BATCH
+
+           MOVE CURRENT-RUN-ID TO EX-RUN-ID
+
+           IF WS-CD-PRODUCT = 0 AND WS-DA-SUM = 0
+               MOVE 'C*D = 0 AND D+A = 0' TO EX-REASON
+           ELSE
+               IF WS-CD-PRODUCT = 0
+                   MOVE 'C*D = 0'            TO EX-REASON
+               ELSE
+                   MOVE 'D+A = 0'            TO EX-REASON
+               END-IF
+           END-IF
+
+           MOVE EXCEPTION-LINE TO REPORT-RECORD
+           PERFORM 300-WRITE-A-LINE
+           PERFORM 405-WRITE-EXCEPTION-CSV-LINE
+           PERFORM 455-WRITE-EXCEPTION-XFER-RECORD
+       .
+
+       352-WRITE-OVERFLOW-LINE.
+      *    THE TRUE ANSWER EXCEEDED THE REPORT/EXTRACT ANSWER FIELDS'
+      *    99.999 CAPACITY -- FLAG IT AS AN EXCEPTION INSTEAD OF LETTING
+      *    BOTH CALCULATION PATHS SILENTLY TRUNCATE TO THE SAME WRONG
+      *    VALUE AND FALSELY REPORT A MATCH
+
+           MOVE CURRENT-RUN-ID TO EX-RUN-ID
+           MOVE 'ANS OVERFLOW >99.999' TO EX-REASON
+
+           MOVE EXCEPTION-LINE TO REPORT-RECORD
+           PERFORM 300-WRITE-A-LINE
+           PERFORM 405-WRITE-EXCEPTION-CSV-LINE
+           PERFORM 455-WRITE-EXCEPTION-XFER-RECORD
+       .
+
+       405-WRITE-EXCEPTION-CSV-LINE.
+      *    MIRROR THE EXCEPTION LINE OUT TO THE CSV EXTRACT SO A
+      *    DOWNSTREAM CONSUMER'S ROW COUNT TIES OUT AGAINST THE
+      *    TRAILER'S EXCEPTION COUNT, NOT JUST RECORDS PROCESSED
+
+           IF CSV-OUTPUT-REQUESTED
+               MOVE SPACES TO CSV-RECORD
+               STRING FUNCTION TRIM(CURRENT-RUN-ID) DELIMITED BY SIZE
+                      ',EXCEPTION: '   DELIMITED BY SIZE
+                      FUNCTION TRIM(EX-REASON) DELIMITED BY SIZE
+                   INTO CSV-RECORD
+               END-STRING
+               WRITE CSV-RECORD
+           END-IF
+       .
+
+       455-WRITE-EXCEPTION-XFER-RECORD.
+      *    WRITE A FLAGGED PLACEHOLDER ROW FOR AN EXCEPTED RECORD SO A
+      *    DOWNSTREAM CONSUMER OF MLAB-XFER CAN TELL "NOT IN TODAY'S
+      *    BATCH" APART FROM "HIT AN EXCEPTION" AND RECONCILE ITS ROW
+      *    COUNT AGAINST THE TRAILER'S EXCEPTION COUNT
+
+           MOVE CURRENT-RUN-ID TO XFER-RUN-ID
+           MOVE A TO XFER-A
+           MOVE B TO XFER-B
+           MOVE C TO XFER-C
+           MOVE D TO XFER-D
+           MOVE E TO XFER-E
+           MOVE ZERO TO XFER-ANS-VERBS
+           MOVE ZERO TO XFER-ANS-COMPUTE
+           MOVE 'E' TO XFER-STATUS
+
+           WRITE XFER-RECORD
+       .
+
+       900-WRITE-TRAILER.
+      *    CONTROL-TOTAL TRAILER PAGE SO OPERATIONS CAN TIE THE
+      *    REPORT OUT AGAINST THE INPUT VOLUME
+
+           WRITE REPORT-RECORD FROM TRAILER-HEADING-LINE
+               AFTER ADVANCING PAGE
+           MOVE 3 TO PROPER-SPACING
+
+           MOVE 'RECORDS PROCESSED =   ' TO TR-MESSAGE
+           MOVE WS-RECORDS-PROCESSED TO TR-COUNT
+           MOVE TRAILER-LINE TO REPORT-RECORD
+           PERFORM 300-WRITE-A-LINE
+
+           MOVE 'MISMATCH COUNT =      ' TO TR-MESSAGE
+           MOVE WS-MISMATCH-COUNT TO TR-COUNT
+           MOVE 2 TO PROPER-SPACING
+           MOVE TRAILER-LINE TO REPORT-RECORD
+           PERFORM 300-WRITE-A-LINE
+
+           MOVE 'EXCEPTION COUNT =     ' TO TR-MESSAGE
+           MOVE WS-EXCEPTION-COUNT TO TR-COUNT
+           MOVE 2 TO PROPER-SPACING
+           MOVE TRAILER-LINE TO REPORT-RECORD
+           PERFORM 300-WRITE-A-LINE
+       .
+
        999-FINAL-ROUTINE.
+      *    THE BATCH REACHED THE END CLEANLY -- CLEAR THE CHECKPOINT
+      *    SO THE NEXT SUBMITTED RUN STARTS FROM RECORD ONE
+
+           CALL 'CBL_DELETE_FILE' USING WS-CHKPT-FILE-NAME
+               RETURNING WS-DELETE-RETURN-CODE
+           END-CALL
+
+      *    RC 128 MEANS THE CHECKPOINT FILE DID NOT EXIST -- EXPECTED
+      *    AND NORMAL FOR ANY BATCH THAT NEVER CROSSED WS-CHKPT-INTERVAL
+      *    AND SO NEVER WROTE ONE.  ONLY WARN ON A REAL DELETE FAILURE.
+           IF WS-DELETE-RETURN-CODE NOT = 0
+               AND WS-DELETE-RETURN-CODE NOT = 128
+               DISPLAY 'WARNING: CHECKPOINT DELETE FAILED, RC = '
+                   WS-DELETE-RETURN-CODE
+           END-IF
+
            CLOSE MLAB-REPORT
-           STOP RUN
+           CLOSE MLAB-PARMS
+           CLOSE MLAB-XFER
+           IF CSV-OUTPUT-REQUESTED
+               CLOSE MLAB-EXTRACT
+           END-IF
+
+      *    SET A JOB-LEVEL RETURN CODE SO A DRIVER OR THE SUBMITTING
+      *    JOB STREAM CAN TELL, WITHOUT READING THE REPORT, WHETHER
+      *    ANY RECORD HIT A MISMATCH OR A DIVIDE-BY-ZERO EXCEPTION
+           IF WS-EXCEPTION-COUNT > 0 AND WS-MISMATCH-COUNT > 0
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               IF WS-EXCEPTION-COUNT > 0
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   IF WS-MISMATCH-COUNT > 0
+                       MOVE 4 TO RETURN-CODE
+                   ELSE
+                       MOVE 0 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF
+
+           GOBACK
        .
