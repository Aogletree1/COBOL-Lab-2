@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  Lab2Driver.
+       AUTHOR.  AUSTIN OGLETREE.
+      ****************************************************************
+      *    DRIVER/CONTROL LAYER FOR THE NIGHTLY MATH LAB BATCH
+      *    WINDOW.  Lab2MathLab ALREADY READS AND PROCESSES THE WHOLE
+      *    DAY'S MLAB-PARMS VOLUME IN ONE PASS (SEE ITS
+      *    000-CONTROL-MODULE), SO THIS PROGRAM IS THE SINGLE
+      *    SUBMITTED JOB THAT CALLS IT AND SURFACES ONE JOB-LEVEL
+      *    RETURN CODE FOR OPERATIONS INSTEAD OF REQUIRING ONE RUN
+      *    PER EQUATION.
+      *******
+      *    RETURN CODE FROM Lab2MathLab
+      *        0  = CLEAN RUN, NO MISMATCHES OR EXCEPTIONS
+      *        4  = ONE OR MORE MISMATCHES
+      *        8  = ONE OR MORE DIVIDE-BY-ZERO EXCEPTIONS
+      *        12 = BOTH MISMATCHES AND EXCEPTIONS OCCURRED
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-JOB-RETURN-CODE      PIC S9(4)   VALUE 0.
+
+       PROCEDURE DIVISION.
+      *
+       000-CONTROL-MODULE.
+           PERFORM 100-RUN-MATH-LAB-BATCH
+           PERFORM 999-FINAL-ROUTINE
+       .
+
+       100-RUN-MATH-LAB-BATCH.
+           CALL 'Lab2MathLab'
+           END-CALL
+
+           MOVE RETURN-CODE TO WS-JOB-RETURN-CODE
+
+           DISPLAY 'LAB2MATHLAB BATCH RETURN CODE = ' WS-JOB-RETURN-CODE
+       .
+
+       999-FINAL-ROUTINE.
+      *    PROPAGATE Lab2MathLab's RETURN CODE AS THE JOB'S OWN SO
+      *    OPERATIONS GETS ONE PASS/FAIL SIGNAL PER NIGHT
+
+           MOVE WS-JOB-RETURN-CODE TO RETURN-CODE
+           STOP RUN
+       .
